@@ -0,0 +1,44 @@
+      *Callable subprogram for the CSA-Hacktoberfest-Challenges 2020 --
+      *greeting job.
+      *Written by Evan Colwell
+      *
+      *EVANCGRP holds HELLO-WORLD-GROUP and the language-table
+      *lookup that drives it, so every program in the batch suite
+      *that wants a greeting banner can CALL this instead of
+      *carrying its own copy of the group and the lookup logic.
+      *
+      *Linkage:
+      * LK-LANG-CD        (in)  two-letter site language code
+      * HELLO-WORLD-GROUP (out) HELLO/SEP/WORLD filled in from the
+      *                         matching language row
+      *
+      *Compiled the same way as EVANCOLWELL:
+      * cobc -x evancgrp.cbl -I copybooks
+      *
+      *Modification History:
+      * 2026-08-09  EC  Initial version, pulled out of EVANCOLWELL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVANCGRP.
+       AUTHOR. EVANCOLWELL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *Language table for multi-site rollout. The row matching
+      *LK-LANG-CD is looked up below and used to drive
+      *HELLO-WORLD-GROUP, so sites outside the US get their own
+      *wording instead of a fixed English banner.
+           COPY EVANCLNG.
+       LINKAGE SECTION.
+       01 LK-LANG-CD PIC X(02).
+           COPY EVANCGRC.
+       PROCEDURE DIVISION USING LK-LANG-CD HELLO-WORLD-GROUP.
+       0000-MAINLINE.
+           SET LANG-IDX TO 1.
+           SEARCH LANG-ROW
+               AT END
+                   CONTINUE
+               WHEN LANG-CD (LANG-IDX) = LK-LANG-CD
+                   MOVE LANG-HELLO (LANG-IDX) TO HELLO
+                   MOVE LANG-SEP (LANG-IDX) TO SEP
+                   MOVE LANG-WORLD (LANG-IDX) TO WORLD
+           END-SEARCH.
+           GOBACK.
