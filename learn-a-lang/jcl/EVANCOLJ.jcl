@@ -0,0 +1,65 @@
+//EVANCOLJ JOB (ACCTNO),'EVAN COLWELL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB STREAM FOR THE EVANCOLWELL GREETING JOB.
+//* STEP005 RUNS THE EVANCEXT EXTRACT PROGRAM AGAINST THE INDEXED
+//*         PARAMETER MASTER (MAINTAINED BY EVANCMNT) AND MATERIALIZES
+//*         TODAY'S CONTROL FILE FOR THE SITE LANGUAGE CODE GIVEN ON
+//*         ITS PARM. THIS IS WHAT LETS OPS MAINTAIN THE GREETING
+//*         WORDING THROUGH EVANCMNT INSTEAD OF HAND-EDITING CTLFILE.
+//* STEP010 RUNS THE GREETING PROGRAM AGAINST TODAY'S CONTROL
+//*         FILE AND PRODUCES THE AUDIT LOG AND OUTPUT FILE, AND ONLY
+//*         RUNS IF STEP005 SUCCESSFULLY BUILT THE CONTROL FILE.
+//* STEP020 RUNS THE EVANCVAL RECONCILIATION PROGRAM AGAINST THE
+//*         OUTPUT FILE STEP010 PRODUCED, AND ONLY RUNS IF STEP010
+//*         CAME BACK CLEAN OR WITH A WARNING (RETURN-CODE < 8).
+//* TO RESTART AFTER AN ABEND, RESUBMIT WITH RESTART=STEP020 ON
+//* THE JOB CARD SO STEP005/STEP010 ARE NOT RERUN AGAINST A CONTROL
+//* FILE THAT HAS ALREADY BEEN CONSUMED. THE STEP010 CTLFILE DD AND
+//* THE STEP020 OUTFILE DD BELOW ARE BOTH CODED AS G(+1) FOR THE
+//* NORMAL, NON-RESTART RUN, WHERE EACH RESOLVES TO THE GENERATION
+//* THE EARLIER STEP JUST CATALOGED IN THIS SAME JOB. ON A RESTART,
+//* STEP005 AND STEP010 ALREADY COMPLETED IN AN EARLIER SUBMISSION,
+//* SO THOSE GENERATIONS ARE NOW THE CURRENT ONES IN THE CATALOG;
+//* OVERRIDE STEP020'S OUTFILE DD ON THE RESTART SUBMISSION TO READ
+//* G(0) INSTEAD OF G(+1), OR THE ABSOLUTE GENERATION NUMBER FROM THE
+//* ORIGINAL RUN'S JOB LOG.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=EVANCEXT,PARM='US'
+//STEPLIB  DD DSN=PROD.EVANCOL.LOADLIB,DISP=SHR
+//PRMFILE  DD DSN=PROD.EVANCOL.PARMFILE,DISP=SHR
+//CTLFILE  DD DSN=PROD.EVANCOL.CONTROL.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* RETURN-CODE FROM EVANCEXT: 0=SUCCESS 8=FAILURE (LANGUAGE CODE
+//* NOT ON FILE, OR AN OPEN FAILED). SKIP STEP010 IF STEP005 FAILED,
+//* SINCE THERE WOULD BE NO CONTROL FILE FOR IT TO READ.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EVANCOLWELL,COND=(8,EQ,STEP005)
+//STEPLIB  DD DSN=PROD.EVANCOL.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.EVANCOL.CONTROL.G(+1),DISP=SHR
+//AUDITLOG DD DSN=PROD.EVANCOL.AUDITLOG.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//OUTFILE  DD DSN=PROD.EVANCOL.OUTFILE.G(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//INFILE   DD DSN=PROD.EVANCOL.INFILE.G(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* RETURN-CODE FROM EVANCOLWELL: 0=SUCCESS 4=WARNING 8=FAILURE.
+//* SKIP THE RECONCILIATION STEP IF STEP010 FAILED OUTRIGHT.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=EVANCVAL,COND=(8,EQ,STEP010)
+//STEPLIB  DD DSN=PROD.EVANCOL.LOADLIB,DISP=SHR
+//OUTFILE  DD DSN=PROD.EVANCOL.OUTFILE.G(+1),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* A NON-ZERO RETURN-CODE FROM STEP020 MEANS THE DETAIL COUNT
+//* DID NOT MATCH THE TRAILER CONTROL TOTAL; THE NEXT JOB IN THE
+//* STREAM IS CONDITIONED OFF THIS JOB'S RETURN CODE IN TURN.
+//*--------------------------------------------------------------*
