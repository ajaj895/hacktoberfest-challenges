@@ -0,0 +1,124 @@
+      *Companion reconciliation program for the CSA-Hacktoberfest --
+      *Challenges 2020 greeting job.
+      *Written by Evan Colwell
+      *
+      *EVANCVAL reads the output transaction file that EVANCOLWELL
+      *writes, recomputes the detail record count, and compares it
+      *to the trailer's control total. A mismatch is flagged with a
+      *non-zero RETURN-CODE so the next job in the stream doesn't
+      *pick up a truncated or duplicated run.
+      *
+      *Compiled the same way as EVANCOLWELL:
+      * cobc -x evancval.cbl -I copybooks
+      *
+      *Modification History:
+      * 2026-08-09  EC  Initial version.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVANCVAL.
+       AUTHOR. EVANCOLWELL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCOUT.
+       WORKING-STORAGE SECTION.
+       01 WS-OUT-STATUS PIC X(02).
+           88 WS-OUT-OK VALUE '00'.
+           88 WS-OUT-EOF VALUE '10'.
+       01 WS-OUT-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-OUT-OPENED VALUE 'Y'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-DETAIL-COUNT PIC 9(06) VALUE 0 COMP.
+       01 WS-TRAILER-COUNT PIC 9(06) VALUE 0.
+       01 WS-TRAILER-SEEN PIC X(01) VALUE 'N'.
+           88 WS-TRAILER-FOUND VALUE 'Y'.
+      *Run outcome, reflected into RETURN-CODE: 0 = counts match,
+      *4 = no trailer found (file truncated), 8 = counts mismatch
+      *or the file could not be opened.
+       01 WS-RUN-RC PIC 9(03) VALUE 0.
+           88 WS-RC-SUCCESS VALUE 0.
+           88 WS-RC-WARNING VALUE 4.
+           88 WS-RC-FAILURE VALUE 8.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE drives the open, read-and-count, and         *
+      * close-and-report paragraphs below, then sets the return    *
+      * code for the scheduler.                                    *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-PARA THRU 1000-EXIT.
+           IF WS-OUT-OPENED
+               PERFORM 2000-PROCESS-PARA THRU 2000-EXIT
+                   UNTIL WS-EOF
+           END-IF.
+           PERFORM 9000-CLOSE-PARA THRU 9000-EXIT.
+           MOVE WS-RUN-RC TO RETURN-CODE.
+           STOP RUN.
+      *----------------------------------------------------------*
+      * 1000-OPEN-PARA opens the output file written by            *
+      * EVANCOLWELL. If it can't be opened there is nothing to     *
+      * reconcile against, so the run fails.                       *
+      *----------------------------------------------------------*
+       1000-OPEN-PARA.
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-OUT-OK
+               SET WS-OUT-OPENED TO TRUE
+           ELSE
+               DISPLAY 'EVANCVAL: UNABLE TO OPEN OUTPUT-FILE, '
+                   'STATUS=' WS-OUT-STATUS
+               SET WS-RC-FAILURE TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2000-PROCESS-PARA reads one record at a time, counting     *
+      * detail records and capturing the trailer's control total.  *
+      *----------------------------------------------------------*
+       2000-PROCESS-PARA.
+           READ OUTPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF OUT-IS-DETAIL
+                       ADD 1 TO WS-DETAIL-COUNT
+                   ELSE
+                       IF OUT-IS-TRAILER
+                           MOVE OUT-TRL-COUNT TO WS-TRAILER-COUNT
+                           SET WS-TRAILER-FOUND TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 9000-CLOSE-PARA compares the recomputed detail count       *
+      * against the trailer's control total and reports the        *
+      * result.                                                     *
+      *----------------------------------------------------------*
+       9000-CLOSE-PARA.
+           IF WS-OUT-OPENED
+               CLOSE OUTPUT-FILE
+               IF NOT WS-TRAILER-FOUND
+                   DISPLAY 'EVANCVAL: NO TRAILER RECORD FOUND'
+                   SET WS-RC-WARNING TO TRUE
+               ELSE
+                   IF WS-DETAIL-COUNT = WS-TRAILER-COUNT
+                       DISPLAY 'EVANCVAL: COUNTS MATCH, DETAIL='
+                           WS-DETAIL-COUNT
+                       SET WS-RC-SUCCESS TO TRUE
+                   ELSE
+                       DISPLAY 'EVANCVAL: COUNT MISMATCH, DETAIL='
+                           WS-DETAIL-COUNT ' TRAILER=' WS-TRAILER-COUNT
+                       SET WS-RC-FAILURE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       9000-EXIT.
+           EXIT.
