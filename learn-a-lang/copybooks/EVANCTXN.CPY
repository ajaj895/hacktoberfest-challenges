@@ -0,0 +1,13 @@
+      *Transaction record layout driving the EVANCMNT parameter
+      *maintenance utility. One record equals one add, change,
+      *delete or list request against the greeting parameter file.
+       01 TXN-RECORD.
+           05 TXN-FUNCTION PIC X(03).
+               88 TXN-IS-ADD VALUE 'ADD'.
+               88 TXN-IS-CHG VALUE 'CHG'.
+               88 TXN-IS-DEL VALUE 'DEL'.
+               88 TXN-IS-LST VALUE 'LST'.
+           05 TXN-LANG-CD PIC X(02).
+           05 TXN-HELLO-TEXT PIC X(05).
+           05 TXN-WORLD-TEXT PIC X(06).
+           05 FILLER PIC X(64).
