@@ -0,0 +1,7 @@
+      *Record layout for the EVANCOLWELL driving input file. One
+      *record equals one greeting request for the run; the optional
+      *language code picks the site wording for that greeting, and
+      *defaults to the run's site language code when left blank.
+       01 IN-RECORD.
+           05 IN-LANG-CD PIC X(02).
+           05 FILLER PIC X(78).
