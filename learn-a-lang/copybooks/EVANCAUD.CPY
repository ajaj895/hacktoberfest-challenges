@@ -0,0 +1,13 @@
+      *Record layout for the EVANCOLWELL audit trail. One START
+      *record is written when the run begins and one END record is
+      *written just before STOP RUN, so the job log shows when the
+      *run actually started and finished instead of relying on
+      *SYSOUT scraping.
+       01 AUD-RECORD.
+           05 AUD-EVENT-CD PIC X(05).
+               88 AUD-EVENT-START VALUE 'START'.
+               88 AUD-EVENT-END VALUE 'END  '.
+           05 AUD-PROGRAM-ID PIC X(11).
+           05 AUD-DATE PIC X(08).
+           05 AUD-TIME PIC X(08).
+           05 FILLER PIC X(48).
