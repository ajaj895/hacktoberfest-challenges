@@ -0,0 +1,19 @@
+      *Record layout for the EVANCOLWELL output transaction file.
+      *One detail record is written per greeting produced, with a
+      *trailer record carrying the record count as a control total
+      *so downstream jobs in the suite have something to reconcile
+      *against.
+       01 OUT-RECORD.
+           05 OUT-REC-TYPE PIC X(01).
+           05 OUT-DATA PIC X(79).
+       01 OUT-DETAIL-REC REDEFINES OUT-RECORD.
+           05 OUT-DET-TYPE PIC X(01).
+               88 OUT-IS-DETAIL VALUE 'D'.
+           05 OUT-DET-SEQ PIC 9(06).
+           05 OUT-DET-TEXT PIC X(72).
+           05 FILLER PIC X(01).
+       01 OUT-TRAILER-REC REDEFINES OUT-RECORD.
+           05 OUT-TRL-TYPE PIC X(01).
+               88 OUT-IS-TRAILER VALUE 'T'.
+           05 OUT-TRL-COUNT PIC 9(06).
+           05 FILLER PIC X(73).
