@@ -0,0 +1,11 @@
+      *Record layout for the EVANCOLWELL greeting parameter master
+      *file. Indexed by language code so ops can maintain greeting
+      *wording the same way any other reference table in this shop
+      *is maintained, through EVANCMNT, instead of hand-editing a
+      *flat control file with no validation.
+       01 PRM-RECORD.
+           05 PRM-KEY.
+               10 PRM-LANG-CD PIC X(02).
+           05 PRM-HELLO-TEXT PIC X(05).
+           05 PRM-WORLD-TEXT PIC X(06).
+           05 FILLER PIC X(67).
