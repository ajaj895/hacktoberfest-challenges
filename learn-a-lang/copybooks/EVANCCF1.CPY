@@ -0,0 +1,8 @@
+      *Record layout for the EVANCOLWELL daily greeting control file.
+      *Ops edits the values in this record to change the wording that
+      *EVANCOLWELL greets with for a given run, without a recompile.
+       01 CF-RECORD.
+           05 CF-HELLO-TEXT PIC X(05).
+           05 CF-WORLD-TEXT PIC X(06).
+           05 CF-LANG-CD PIC X(02).
+           05 FILLER PIC X(67).
