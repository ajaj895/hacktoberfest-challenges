@@ -0,0 +1,17 @@
+      *Language/locale table used to drive HELLO-WORLD-GROUP for
+      *sites outside the US. Keyed by LANG-CD, the two-letter code
+      *that identifies which row to greet with. The literal rows are
+      *loaded below and then redefined as a searchable table so a
+      *new site only means adding a FILLER line, not new logic.
+       01 LANG-TABLE-VALUES.
+           05 FILLER PIC X(14) VALUE 'USHello world!'.
+           05 FILLER PIC X(14) VALUE 'UKHello world!'.
+           05 FILLER PIC X(14) VALUE 'ESHola mundo! '.
+           05 FILLER PIC X(14) VALUE 'FRSalut monde!'.
+           05 FILLER PIC X(14) VALUE 'DEHallo Welt! '.
+       01 LANG-TABLE REDEFINES LANG-TABLE-VALUES.
+           05 LANG-ROW OCCURS 5 TIMES INDEXED BY LANG-IDX.
+               10 LANG-CD PIC X(02).
+               10 LANG-HELLO PIC X(05).
+               10 LANG-SEP PIC X(01).
+               10 LANG-WORLD PIC X(06).
