@@ -0,0 +1,9 @@
+      *Shared layout for the greeting banner group. Used both as the
+      *working-storage group EVANCOLWELL displays and as the
+      *LINKAGE SECTION parameter EVANCGRP fills in, so there is one
+      *copy of the layout instead of a divergent one in each
+      *program that wants a greeting banner.
+       01 HELLO-WORLD-GROUP.
+           02 HELLO PIC A(5) VALUE 'Hello'.
+           02 SEP PIC A(1) VALUE ' '.
+           02 WORLD PIC A(6) VALUE 'world!'.
