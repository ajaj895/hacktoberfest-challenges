@@ -0,0 +1,261 @@
+      *Batch maintenance utility for the CSA-Hacktoberfest --
+      *Challenges 2020 greeting job.
+      *Written by Evan Colwell
+      *
+      *EVANCMNT applies add/change/delete/list transactions against
+      *the greeting parameter master file that EVANCOLWELL reads,
+      *so ops maintain greeting wording through a validated utility
+      *instead of hand-editing flat records.
+      *
+      *Compiled the same way as EVANCOLWELL:
+      * cobc -x evancmnt.cbl -I copybooks
+      *
+      *Modification History:
+      * 2026-08-09  EC  Initial version.
+      * 2026-08-09  EC  Stopped processing and returned a failure
+      *                 code when PARM-FILE can't be opened, instead
+      *                 of running transactions against a file handle
+      *                 that never opened.
+      * 2026-08-09  EC  Guarded the closing CLOSE statements behind
+      *                 open-succeeded switches and moved to the
+      *                 WS-RUN-RC/RETURN-CODE convention shared with
+      *                 EVANCOLWELL and EVANCVAL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVANCMNT.
+       AUTHOR. EVANCOLWELL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PRMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRM-KEY
+               FILE STATUS IS WS-PRM-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCPRM.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCTXN.
+       WORKING-STORAGE SECTION.
+       01 WS-PRM-STATUS PIC X(02).
+           88 WS-PRM-OK VALUE '00'.
+           88 WS-PRM-NOT-FOUND VALUE '23'.
+           88 WS-PRM-DUPLICATE VALUE '22'.
+       01 WS-PRM-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-PRM-OPENED VALUE 'Y'.
+       01 WS-TXN-STATUS PIC X(02).
+           88 WS-TXN-OK VALUE '00'.
+       01 WS-TXN-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-TXN-OPENED VALUE 'Y'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-ADD-COUNT PIC 9(05) VALUE 0 COMP.
+       01 WS-CHG-COUNT PIC 9(05) VALUE 0 COMP.
+       01 WS-DEL-COUNT PIC 9(05) VALUE 0 COMP.
+       01 WS-REJECT-COUNT PIC 9(05) VALUE 0 COMP.
+      *Run outcome, reflected into RETURN-CODE at end of run, the
+      *same 0/4/8 convention EVANCOLWELL and EVANCVAL use.
+       01 WS-RUN-RC PIC 9(03) VALUE 0.
+           88 WS-RC-SUCCESS VALUE 0.
+           88 WS-RC-WARNING VALUE 4.
+           88 WS-RC-FAILURE VALUE 8.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE applies every transaction on TRANS-FILE      *
+      * against PARM-FILE and reports the counts at the end.       *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-PARA THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-PARA THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-CLOSE-PARA THRU 9000-EXIT.
+           IF NOT WS-PRM-OPENED OR NOT WS-TXN-OPENED
+               SET WS-RC-FAILURE TO TRUE
+           ELSE
+               IF WS-REJECT-COUNT > 0
+                   SET WS-RC-WARNING TO TRUE
+               ELSE
+                   SET WS-RC-SUCCESS TO TRUE
+               END-IF
+           END-IF.
+           MOVE WS-RUN-RC TO RETURN-CODE.
+           STOP RUN.
+      *----------------------------------------------------------*
+      * 1000-OPEN-PARA opens the parameter master file for update  *
+      * and the transaction file the requests are read from.       *
+      *----------------------------------------------------------*
+       1000-OPEN-PARA.
+           OPEN I-O PARM-FILE.
+           IF WS-PRM-OK
+               SET WS-PRM-OPENED TO TRUE
+           ELSE
+               DISPLAY 'EVANCMNT: UNABLE TO OPEN PARM-FILE, STATUS='
+                   WS-PRM-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TXN-OK
+               SET WS-TXN-OPENED TO TRUE
+           ELSE
+               DISPLAY 'EVANCMNT: UNABLE TO OPEN TRANS-FILE, STATUS='
+                   WS-TXN-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2000-PROCESS-PARA reads one transaction and routes it to   *
+      * the add, change, delete or list paragraph.                 *
+      *----------------------------------------------------------*
+       2000-PROCESS-PARA.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TXN-IS-ADD
+                           PERFORM 2100-ADD-PARA THRU 2100-EXIT
+                       WHEN TXN-IS-CHG
+                           PERFORM 2200-CHANGE-PARA THRU 2200-EXIT
+                       WHEN TXN-IS-DEL
+                           PERFORM 2300-DELETE-PARA THRU 2300-EXIT
+                       WHEN TXN-IS-LST
+                           PERFORM 2400-LIST-PARA THRU 2400-EXIT
+                       WHEN OTHER
+                           DISPLAY 'EVANCMNT: INVALID FUNCTION '
+                               TXN-FUNCTION
+                           ADD 1 TO WS-REJECT-COUNT
+                   END-EVALUATE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2100-ADD-PARA adds a new parameter row. A duplicate key    *
+      * is rejected rather than overwritten.                       *
+      *----------------------------------------------------------*
+       2100-ADD-PARA.
+           MOVE SPACES TO PRM-RECORD.
+           MOVE TXN-LANG-CD TO PRM-LANG-CD.
+           MOVE TXN-HELLO-TEXT TO PRM-HELLO-TEXT.
+           MOVE TXN-WORLD-TEXT TO PRM-WORLD-TEXT.
+           WRITE PRM-RECORD
+               INVALID KEY
+                   DISPLAY 'EVANCMNT: ADD REJECTED, DUPLICATE KEY '
+                       TXN-LANG-CD
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2200-CHANGE-PARA updates an existing parameter row.        *
+      *----------------------------------------------------------*
+       2200-CHANGE-PARA.
+           MOVE TXN-LANG-CD TO PRM-LANG-CD.
+           READ PARM-FILE
+               INVALID KEY
+                   DISPLAY 'EVANCMNT: CHANGE REJECTED, NOT FOUND '
+                       TXN-LANG-CD
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE TXN-HELLO-TEXT TO PRM-HELLO-TEXT
+                   MOVE TXN-WORLD-TEXT TO PRM-WORLD-TEXT
+                   REWRITE PRM-RECORD
+                       INVALID KEY
+                           DISPLAY 'EVANCMNT: REWRITE FAILED FOR '
+                               TXN-LANG-CD
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHG-COUNT
+                   END-REWRITE
+           END-READ.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2300-DELETE-PARA removes a parameter row.                  *
+      *----------------------------------------------------------*
+       2300-DELETE-PARA.
+           MOVE TXN-LANG-CD TO PRM-LANG-CD.
+           READ PARM-FILE
+               INVALID KEY
+                   DISPLAY 'EVANCMNT: DELETE REJECTED, NOT FOUND '
+                       TXN-LANG-CD
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   DELETE PARM-FILE
+                       INVALID KEY
+                           DISPLAY 'EVANCMNT: DELETE FAILED FOR '
+                               TXN-LANG-CD
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DEL-COUNT
+                   END-DELETE
+           END-READ.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2400-LIST-PARA lists one row, or every row on the file     *
+      * when the transaction's language code is SPACES.            *
+      *----------------------------------------------------------*
+       2400-LIST-PARA.
+           IF TXN-LANG-CD = SPACES
+               PERFORM 2410-LIST-ALL-PARA THRU 2410-EXIT
+           ELSE
+               MOVE TXN-LANG-CD TO PRM-LANG-CD
+               READ PARM-FILE
+                   INVALID KEY
+                       DISPLAY 'EVANCMNT: LIST, NOT FOUND '
+                           TXN-LANG-CD
+                   NOT INVALID KEY
+                       DISPLAY 'EVANCMNT: ' PRM-RECORD
+               END-READ
+           END-IF.
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2410-LIST-ALL-PARA browses PARM-FILE from the first key    *
+      * forward, displaying every row.                             *
+      *----------------------------------------------------------*
+       2410-LIST-ALL-PARA.
+           MOVE LOW-VALUES TO PRM-KEY.
+           START PARM-FILE KEY IS NOT LESS THAN PRM-KEY
+               INVALID KEY
+                   DISPLAY 'EVANCMNT: PARM-FILE IS EMPTY'
+           END-START.
+           PERFORM 2420-LIST-NEXT-PARA THRU 2420-EXIT
+               UNTIL WS-PRM-NOT-FOUND.
+       2410-EXIT.
+           EXIT.
+       2420-LIST-NEXT-PARA.
+           READ PARM-FILE NEXT RECORD
+               AT END
+                   SET WS-PRM-NOT-FOUND TO TRUE
+               NOT AT END
+                   DISPLAY 'EVANCMNT: ' PRM-RECORD
+           END-READ.
+       2420-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 9000-CLOSE-PARA closes both files and reports the run's    *
+      * add/change/delete/reject counts.                           *
+      *----------------------------------------------------------*
+       9000-CLOSE-PARA.
+           IF WS-PRM-OPENED
+               CLOSE PARM-FILE
+           END-IF.
+           IF WS-TXN-OPENED
+               CLOSE TRANS-FILE
+           END-IF.
+           DISPLAY 'EVANCMNT: ADDED=' WS-ADD-COUNT
+               ' CHANGED=' WS-CHG-COUNT
+               ' DELETED=' WS-DEL-COUNT
+               ' REJECTED=' WS-REJECT-COUNT.
+       9000-EXIT.
+           EXIT.
