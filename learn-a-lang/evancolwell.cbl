@@ -35,16 +35,107 @@
       *periods at the end of the line and with select division key words
       *(look at the IDENTIFICATION DIVISION. above for my example for
       *the select key words)
+      *Modification History:
+      * 2026-08-09  EC  Control file added so ops can change the
+      *                 greeting wording per run without a recompile.
+      * 2026-08-09  EC  Split the mainline into paragraphs and added
+      *                 an audit log with start/end timestamps.
+      * 2026-08-09  EC  Set RETURN-CODE from run validation so the
+      *                 scheduler can tell a clean run from one that
+      *                 used default wording or couldn't audit.
+      * 2026-08-09  EC  Added the output transaction file so every
+      *                 greeting persists past the job, with a
+      *                 trailer control total for downstream jobs.
+      * 2026-08-09  EC  Moved HELLO-WORLD-GROUP and the language
+      *                 lookup into the EVANCGRP subprogram so the
+      *                 rest of the batch suite can share it.
+      * 2026-08-09  EC  Restructured around a driving input file so
+      *                 one run can issue a variable number of
+      *                 greetings instead of a fixed three.
+      * 2026-08-09  EC  Guarded the audit log and output file writes
+      *                 and closes behind their own open-succeeded
+      *                 switches, and corrected the default WORLD
+      *                 wording to match the compiled-in banner.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CF-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+      *The ENVIRONMENT DIVISION. is where the files this program uses
+      *are tied to the outside world. ASSIGN names a logical file
+      *name that gets pointed at a real dataset/path at run time,
+      *rather than hardcoding a path in the program itself.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCCF1.
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCAUD.
+       FD  OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCOUT.
+       FD  INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCIN.
        WORKING-STORAGE SECTION.
-      *Individual variables
-       01 WS-HELLO PIC A(5) VALUE 'Hello'.
-       01 WS-WORLD PIC A(5) VALUE 'world'.
-      *Group variables
-       01 HELLO-WORLD-GROUP.
-           02 HELLO PIC A(5) VALUE 'Hello'.
-           02 SEP PIC A(1) VALUE ' '.
-           02 WORLD PIC A(6) VALUE 'world!'.
+       01 WS-CF-STATUS PIC X(02).
+           88 WS-CF-OK VALUE '00'.
+           88 WS-CF-EOF VALUE '10'.
+       01 WS-AUD-STATUS PIC X(02).
+           88 WS-AUD-OK VALUE '00'.
+      *Opened switch kept separate from WS-AUD-STATUS so a later
+      *WRITE failure on this file can't be mistaken for "never
+      *opened" and cause the closing WRITE/CLOSE to be skipped.
+       01 WS-AUD-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-AUD-OPENED VALUE 'Y'.
+       01 WS-OUT-STATUS PIC X(02).
+           88 WS-OUT-OK VALUE '00'.
+       01 WS-OUT-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-OUT-OPENED VALUE 'Y'.
+       01 WS-IN-STATUS PIC X(02).
+           88 WS-IN-OK VALUE '00'.
+      *Opened switch is kept separate from WS-IN-STATUS because the
+      *status field also flips to the EOF value ('10') on a normal
+      *end of file, which must not be mistaken for "never opened".
+       01 WS-IN-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-IN-OPENED VALUE 'Y'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-OUT-SEQ PIC 9(06) VALUE 0 COMP.
+       01 WS-OUT-TEXT PIC X(72).
+      *Baseline greeting wording captured after the control file is
+      *read in 1000-OPEN-PARA, so each input record can start from
+      *the run's default wording before its own language code (if
+      *any) overrides it through EVANCGRP.
+       01 WS-DFLT-HELLO PIC A(5) VALUE 'Hello'.
+       01 WS-DFLT-SEP PIC A(1) VALUE ' '.
+       01 WS-DFLT-WORLD PIC A(6) VALUE 'world!'.
+       01 WS-EFF-LANG-CD PIC X(02).
+      *Run outcome, reflected into RETURN-CODE at end of run so
+      *Control-M/CA7 can branch on it instead of the job always
+      *coming back clean.
+       01 WS-RUN-RC PIC 9(03) VALUE 0.
+           88 WS-RC-SUCCESS VALUE 0.
+           88 WS-RC-WARNING VALUE 4.
+           88 WS-RC-FAILURE VALUE 8.
+      *Site language code for the multi-site rollout, used to CALL
+      *EVANCGRP for the matching HELLO-WORLD-GROUP wording.
+       01 WS-SITE-LANG-CD PIC X(02) VALUE 'US'.
+      *Group variables, shared with EVANCGRP via copybook so the
+      *rest of the batch suite can reuse the same layout.
+           COPY EVANCGRC.
       *The data division is where you store data variables. This is an
       *optional division that is not needed.
       *The DATA DIVISION. has three sections that can be used:
@@ -72,12 +163,158 @@
       * memory, then the string will be cut off as soon as the n'th
       * character is saved.
        PROCEDURE DIVISION.
-           DISPLAY 'Hello world!'.
-      * The code above is just a basic print function ^
-           DISPLAY WS-HELLO" "WS-WORLD"!".
-      * The code above prints out using the stored individual variables
-           DISPLAY HELLO-WORLD-GROUP.
-      * The code above prints out every child of the group
-           STOP RUN.           
+      *----------------------------------------------------------*
+      * 0000-MAINLINE runs the job from start to finish through   *
+      * the opening, processing and closing paragraphs below, so  *
+      * the job log shows a real beginning, middle and end        *
+      * instead of one flat block of statements.                  *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-PARA THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-PARA THRU 2000-EXIT.
+           PERFORM 9000-CLOSE-PARA THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------*
+      * 1000-OPEN-PARA reads today's control file so the greeting *
+      * wording can be changed by ops without a recompile, then   *
+      * writes a START record to the audit log. If the control    *
+      * file can't be opened or is empty, the VALUE clauses on    *
+      * the working-storage items stand as the default wording.   *
+      *----------------------------------------------------------*
+       1000-OPEN-PARA.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CF-OK
+               READ CONTROL-FILE
+                   AT END
+                       SET WS-RC-WARNING TO TRUE
+                   NOT AT END
+                       MOVE CF-HELLO-TEXT TO WS-DFLT-HELLO
+                       MOVE CF-WORLD-TEXT TO WS-DFLT-WORLD
+                       IF CF-LANG-CD NOT = SPACES
+                           MOVE CF-LANG-CD TO WS-SITE-LANG-CD
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+      *The control file was not present or not readable. The run
+      *still goes out with the compiled-in default wording, but
+      *this is flagged as a warning so ops can confirm it was
+      *expected before the next cycle.
+               SET WS-RC-WARNING TO TRUE
+           END-IF.
+           OPEN OUTPUT AUDIT-LOG.
+           IF WS-AUD-OK
+               SET WS-AUD-OPENED TO TRUE
+           ELSE
+               SET WS-RC-FAILURE TO TRUE
+           END-IF.
+           OPEN OUTPUT OUTPUT-FILE.
+           IF WS-OUT-OK
+               SET WS-OUT-OPENED TO TRUE
+           ELSE
+               SET WS-RC-FAILURE TO TRUE
+           END-IF.
+      *INPUT-FILE drives the greetings for this run. With no input
+      *records to process there is nothing for the job to do, so a
+      *missing or unreadable input file is treated as a failure
+      *rather than a warning.
+           OPEN INPUT INPUT-FILE.
+           IF WS-IN-OK
+               SET WS-IN-OPENED TO TRUE
+           ELSE
+               SET WS-RC-FAILURE TO TRUE
+               SET WS-EOF TO TRUE
+           END-IF.
+           IF WS-AUD-OPENED
+               MOVE SPACES TO AUD-RECORD
+               MOVE 'START' TO AUD-EVENT-CD
+               MOVE 'EVANCOLWELL' TO AUD-PROGRAM-ID
+               ACCEPT AUD-DATE FROM DATE YYYYMMDD
+               ACCEPT AUD-TIME FROM TIME
+               WRITE AUD-RECORD
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2000-PROCESS-PARA drives one greeting per INPUT-FILE       *
+      * record until end of file.                                  *
+      *----------------------------------------------------------*
+       2000-PROCESS-PARA.
+           PERFORM 2100-PROCESS-RECORD-PARA THRU 2100-EXIT
+               UNTIL WS-EOF.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2100-PROCESS-RECORD-PARA reads one input record and issues *
+      * the greeting it asks for. A blank language code on the     *
+      * record takes the run's site language code instead, so      *
+      * existing input built before this field mattered still      *
+      * works unchanged.                                            *
+      *----------------------------------------------------------*
+       2100-PROCESS-RECORD-PARA.
+           READ INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF IN-LANG-CD = SPACES
+                       MOVE WS-SITE-LANG-CD TO WS-EFF-LANG-CD
+                   ELSE
+                       MOVE IN-LANG-CD TO WS-EFF-LANG-CD
+                   END-IF
+                   MOVE WS-DFLT-HELLO TO HELLO
+                   MOVE WS-DFLT-SEP TO SEP
+                   MOVE WS-DFLT-WORLD TO WORLD
+                   CALL 'EVANCGRP' USING WS-EFF-LANG-CD
+                       HELLO-WORLD-GROUP
+                   DISPLAY HELLO-WORLD-GROUP
+                   MOVE HELLO-WORLD-GROUP TO WS-OUT-TEXT
+                   PERFORM 2500-WRITE-DETAIL-PARA THRU 2500-EXIT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2500-WRITE-DETAIL-PARA writes one sequence-numbered detail *
+      * record to the output transaction file for the greeting    *
+      * text built by the caller in WS-OUT-TEXT.                   *
+      *----------------------------------------------------------*
+       2500-WRITE-DETAIL-PARA.
+           IF WS-OUT-OPENED
+               ADD 1 TO WS-OUT-SEQ
+               MOVE SPACES TO OUT-RECORD
+               MOVE 'D' TO OUT-DET-TYPE
+               MOVE WS-OUT-SEQ TO OUT-DET-SEQ
+               MOVE WS-OUT-TEXT TO OUT-DET-TEXT
+               WRITE OUT-RECORD
+           END-IF.
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 9000-CLOSE-PARA writes the END record to the audit log    *
+      * before the run stops.                                     *
+      *----------------------------------------------------------*
+       9000-CLOSE-PARA.
+      *Trailer record carries the detail record count as a control
+      *total for the reconciliation step downstream.
+           IF WS-OUT-OPENED
+               MOVE SPACES TO OUT-RECORD
+               MOVE 'T' TO OUT-TRL-TYPE
+               MOVE WS-OUT-SEQ TO OUT-TRL-COUNT
+               WRITE OUT-RECORD
+               CLOSE OUTPUT-FILE
+           END-IF.
+           IF WS-IN-OPENED
+               CLOSE INPUT-FILE
+           END-IF.
+           IF WS-AUD-OPENED
+               MOVE SPACES TO AUD-RECORD
+               MOVE 'END  ' TO AUD-EVENT-CD
+               ACCEPT AUD-DATE FROM DATE YYYYMMDD
+               ACCEPT AUD-TIME FROM TIME
+               WRITE AUD-RECORD
+               CLOSE AUDIT-LOG
+           END-IF.
+           MOVE WS-RUN-RC TO RETURN-CODE.
+       9000-EXIT.
+           EXIT.
       * The code above tells the PROCEDURE DIVISION. to stop running,
       * this is necessary.
