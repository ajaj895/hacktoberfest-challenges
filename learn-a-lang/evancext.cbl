@@ -0,0 +1,133 @@
+      *Control file extract for the CSA-Hacktoberfest-Challenges --
+      *2020 greeting job.
+      *Written by Evan Colwell
+      *
+      *EVANCEXT reads the greeting parameter master that EVANCMNT
+      *maintains and materializes the one row the site is running
+      *today as EVANCOLWELL's daily control file, so ops no longer
+      *have to hand-edit CTLFILE directly to change the wording -
+      *the validated EVANCMNT utility is the only thing that ever
+      *touches the wording, and this extract is what carries that
+      *change into the next run.
+      *
+      *The language code for today's run is passed in on the EXEC
+      *statement's PARM parameter, e.g. PARM='US'.
+      *
+      *Compiled the same way as EVANCOLWELL:
+      * cobc -x evancext.cbl -I copybooks
+      *
+      *Modification History:
+      * 2026-08-09  EC  Initial version.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVANCEXT.
+       AUTHOR. EVANCOLWELL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PRMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRM-KEY
+               FILE STATUS IS WS-PRM-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCPRM.
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EVANCCF1.
+       WORKING-STORAGE SECTION.
+       01 WS-PRM-STATUS PIC X(02).
+           88 WS-PRM-OK VALUE '00'.
+       01 WS-PRM-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-PRM-OPENED VALUE 'Y'.
+       01 WS-CF-STATUS PIC X(02).
+           88 WS-CF-OK VALUE '00'.
+       01 WS-CF-OPENED-SW PIC X(01) VALUE 'N'.
+           88 WS-CF-OPENED VALUE 'Y'.
+      *Run outcome, reflected into RETURN-CODE at end of run, the
+      *same 0/4/8 convention the rest of the suite uses.
+       01 WS-RUN-RC PIC 9(03) VALUE 0.
+           88 WS-RC-SUCCESS VALUE 0.
+           88 WS-RC-WARNING VALUE 4.
+           88 WS-RC-FAILURE VALUE 8.
+       LINKAGE SECTION.
+      *Standard MVS batch PARM linkage: the system passes the PARM
+      *text from the EXEC statement as a halfword length followed
+      *by the text itself.
+       01 LS-PARM-LEN PIC S9(4) COMP.
+       01 LS-PARM-DATA.
+           05 LS-LANG-CD PIC X(02).
+       PROCEDURE DIVISION USING LS-PARM-LEN LS-PARM-DATA.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE extracts today's language row from          *
+      * PARM-FILE into CTLFILE for EVANCOLWELL to read.            *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-PARA THRU 1000-EXIT.
+           IF WS-PRM-OPENED AND WS-CF-OPENED
+               PERFORM 2000-EXTRACT-PARA THRU 2000-EXIT
+           END-IF.
+           PERFORM 9000-CLOSE-PARA THRU 9000-EXIT.
+           MOVE WS-RUN-RC TO RETURN-CODE.
+           STOP RUN.
+      *----------------------------------------------------------*
+      * 1000-OPEN-PARA opens the parameter master for input and    *
+      * today's control file for output.                           *
+      *----------------------------------------------------------*
+       1000-OPEN-PARA.
+           OPEN INPUT PARM-FILE.
+           IF WS-PRM-OK
+               SET WS-PRM-OPENED TO TRUE
+           ELSE
+               DISPLAY 'EVANCEXT: UNABLE TO OPEN PARM-FILE, STATUS='
+                   WS-PRM-STATUS
+               SET WS-RC-FAILURE TO TRUE
+           END-IF.
+           OPEN OUTPUT CONTROL-FILE.
+           IF WS-CF-OK
+               SET WS-CF-OPENED TO TRUE
+           ELSE
+               DISPLAY 'EVANCEXT: UNABLE TO OPEN CTLFILE, STATUS='
+                   WS-CF-STATUS
+               SET WS-RC-FAILURE TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 2000-EXTRACT-PARA looks up today's language code on       *
+      * PARM-FILE and writes the matching row out as CTLFILE's     *
+      * one control record.                                        *
+      *----------------------------------------------------------*
+       2000-EXTRACT-PARA.
+           MOVE LS-LANG-CD TO PRM-LANG-CD.
+           READ PARM-FILE
+               INVALID KEY
+                   DISPLAY 'EVANCEXT: LANGUAGE CODE NOT FOUND '
+                       LS-LANG-CD
+                   SET WS-RC-FAILURE TO TRUE
+               NOT INVALID KEY
+                   MOVE SPACES TO CF-RECORD
+                   MOVE PRM-HELLO-TEXT TO CF-HELLO-TEXT
+                   MOVE PRM-WORLD-TEXT TO CF-WORLD-TEXT
+                   MOVE PRM-LANG-CD TO CF-LANG-CD
+                   WRITE CF-RECORD
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------*
+      * 9000-CLOSE-PARA closes whichever files were opened.        *
+      *----------------------------------------------------------*
+       9000-CLOSE-PARA.
+           IF WS-PRM-OPENED
+               CLOSE PARM-FILE
+           END-IF.
+           IF WS-CF-OPENED
+               CLOSE CONTROL-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
